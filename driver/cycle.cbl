@@ -0,0 +1,125 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. run_cycle.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT rpt-cycle ASSIGN TO './reports/batch-cycle-log.txt'
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD rpt-cycle.
+01 rpt-cycle-rec PIC X(80).
+
+LOCAL-STORAGE SECTION.
+01 ws-step-name PIC X(30).
+01 ws-step-label PIC X(30).
+01 ws-step-halted PIC A(1) VALUE 'F'.
+
+01 ws-run-date.
+  02 ws-run-date-yyyy PIC 9(4).
+  02 ws-run-date-mm PIC 9(2).
+  02 ws-run-date-dd PIC 9(2).
+01 ws-run-date-display PIC 9999/99/99.
+
+01 ws-page-header-line.
+  02 FILLER PIC X(11) VALUE "RUN DATE: ".
+  02 ws-hdr-run-date PIC 9999/99/99.
+  02 FILLER PIC X(6) VALUE SPACES.
+  02 FILLER PIC X(30) VALUE "BATCH CYCLE RUN LOG".
+
+01 ws-column-heading-line.
+  02 FILLER PIC X(14) VALUE "STEP".
+  02 FILLER PIC X(22) VALUE "DESCRIPTION".
+  02 FILLER PIC X(8) VALUE "RETCODE".
+  02 FILLER PIC X(10) VALUE "STATUS".
+
+01 ws-detail-line.
+  02 ws-det-step PIC X(14).
+  02 ws-det-label PIC X(22).
+  02 ws-det-rc PIC ----9.
+  02 FILLER PIC X(3) VALUE SPACES.
+  02 ws-det-status PIC X(10).
+
+01 ws-footer-line.
+  02 FILLER PIC X(22) VALUE "CYCLE RESULT: ".
+  02 ws-ftr-result PIC X(20).
+
+PROCEDURE DIVISION.
+
+PERFORM INIT-REPORT.
+
+OPEN OUTPUT rpt-cycle.
+PERFORM WRITE-REPORT-HEADER.
+
+MOVE "edit_masters" TO ws-step-name
+MOVE "VALIDATION" TO ws-step-label
+PERFORM RUN-STEP.
+
+IF ws-step-halted = 'F'
+  MOVE "sum_mef" TO ws-step-name
+  MOVE "EARNINGS SUMMARY" TO ws-step-label
+  PERFORM RUN-STEP
+END-IF.
+
+IF ws-step-halted = 'F'
+  MOVE "print_mbf" TO ws-step-name
+  MOVE "MEMBER STATEMENTS" TO ws-step-label
+  PERFORM RUN-STEP
+END-IF.
+
+PERFORM WRITE-REPORT-FOOTER.
+CLOSE rpt-cycle.
+
+IF ws-step-halted = 'T'
+  MOVE 8 TO RETURN-CODE
+ELSE
+  MOVE 0 TO RETURN-CODE
+END-IF.
+
+STOP RUN.
+
+INIT-REPORT.
+    ACCEPT ws-run-date FROM DATE YYYYMMDD
+    MOVE ws-run-date-yyyy TO ws-run-date-display (1:4)
+    MOVE ws-run-date-mm TO ws-run-date-display (6:2)
+    MOVE ws-run-date-dd TO ws-run-date-display (9:2)
+    .
+
+WRITE-REPORT-HEADER.
+    MOVE ws-run-date-display TO ws-hdr-run-date
+    WRITE rpt-cycle-rec FROM ws-page-header-line
+    MOVE SPACES TO rpt-cycle-rec
+    WRITE rpt-cycle-rec
+    WRITE rpt-cycle-rec FROM ws-column-heading-line
+    .
+
+RUN-STEP.
+    CALL ws-step-name
+    END-CALL
+
+    MOVE ws-step-name TO ws-det-step
+    MOVE ws-step-label TO ws-det-label
+    MOVE RETURN-CODE TO ws-det-rc
+
+    IF RETURN-CODE = ZERO
+      MOVE "OK" TO ws-det-status
+    ELSE
+      MOVE "FAILED" TO ws-det-status
+      MOVE 'T' TO ws-step-halted
+    END-IF
+
+    WRITE rpt-cycle-rec FROM ws-detail-line
+    .
+
+WRITE-REPORT-FOOTER.
+    MOVE SPACES TO rpt-cycle-rec
+    WRITE rpt-cycle-rec
+    IF ws-step-halted = 'T'
+      MOVE "HALTED ON FAILURE" TO ws-ftr-result
+    ELSE
+      MOVE "COMPLETED" TO ws-ftr-result
+    END-IF
+    WRITE rpt-cycle-rec FROM ws-footer-line
+    .

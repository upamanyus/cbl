@@ -6,6 +6,8 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
 SELECT mbf ASSIGN TO './data/mbf.txt'
 ORGANIZATION IS LINE SEQUENTIAL.
+SELECT rpt-mbf ASSIGN TO DYNAMIC ws-rpt-filename
+ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
@@ -14,25 +16,186 @@ FD mbf.
   02 f_mbr-ssn PIC 999999999.
   02 f_mbr-year-month PIC 9(4)9(2).
   02 f_mbr-amnt PIC z(9)9.99.
+  02 f_mbr-status PIC X(1).
+
+FD rpt-mbf.
+01 rpt-mbf-rec PIC X(80).
 
 LOCAL-STORAGE SECTION.
 01 mbr.
   02 mbr-ssn PIC 999999999.
-  02 mbr-year PIC 9999.
+  02 mbr-year-month PIC 9(6).
   02 mbr-amnt PIC z(9)9.99.
+  02 mbr-status PIC X(1).
+    88 mbr-status-active VALUE 'A'.
+    88 mbr-status-suspended VALUE 'S'.
+    88 mbr-status-terminated VALUE 'T'.
 01 b_eof PIC A(1) VALUE 'F'.
 
+01 ws-rpt-filename PIC X(40) VALUE './reports/mbf-report.txt'.
+
+01 ws-run-date.
+  02 ws-run-date-yyyy PIC 9(4).
+  02 ws-run-date-mm PIC 9(2).
+  02 ws-run-date-dd PIC 9(2).
+01 ws-run-date-display PIC 9999/99/99.
+
+01 ws-page-header-line.
+  02 FILLER PIC X(11) VALUE "RUN DATE: ".
+  02 ws-hdr-run-date PIC 9999/99/99.
+  02 FILLER PIC X(10) VALUE SPACES.
+  02 ws-hdr-title PIC X(26) VALUE "MEMBER BENEFIT STATEMENT".
+  02 FILLER PIC X(6) VALUE "PAGE ".
+  02 ws-hdr-page-no PIC ZZZ9.
+
+01 ws-column-heading-line.
+  02 FILLER PIC X(12) VALUE "MBR-SSN".
+  02 FILLER PIC X(16) VALUE "MBR-YEAR-MONTH".
+  02 FILLER PIC X(16) VALUE "MBR-AMNT".
+  02 FILLER PIC X(11) VALUE "STATUS".
+
+01 ws-detail-line.
+  02 ws-det-ssn PIC 9(9).
+  02 FILLER PIC X(3) VALUE SPACES.
+  02 ws-det-year-month PIC 9(6).
+  02 FILLER PIC X(10) VALUE SPACES.
+  02 ws-det-amnt PIC Z(9)9.99.
+  02 FILLER PIC X(3) VALUE SPACES.
+  02 ws-det-status PIC X(11).
+
+01 ws-page-footer-line.
+  02 FILLER PIC X(18) VALUE "LINES THIS PAGE: ".
+  02 ws-ftr-page-lines PIC ZZZ9.
+  02 FILLER PIC X(5) VALUE SPACES.
+  02 FILLER PIC X(14) VALUE "TOTAL LINES: ".
+  02 ws-ftr-total-lines PIC ZZZZ9.
+
+01 ws-lines-per-page PIC 9(4) VALUE 55.
+01 ws-lines-this-page PIC 9(4) VALUE ZERO.
+01 ws-total-lines PIC 9(6) VALUE ZERO.
+01 ws-page-no PIC 9(4) VALUE ZERO.
+
+01 ws-parm-line PIC X(80).
+01 ws-parm-tab.
+  02 ws-parm-start-ssn PIC X(9) VALUE SPACES.
+  02 ws-parm-end-ssn PIC X(9) VALUE SPACES.
+  02 ws-parm-start-ym PIC X(6) VALUE SPACES.
+  02 ws-parm-end-ym PIC X(6) VALUE SPACES.
+  02 ws-parm-mode PIC X(4) VALUE SPACES.
+
+01 ws-sel-start-ssn PIC 9(9) VALUE ZERO.
+01 ws-sel-end-ssn PIC 9(9) VALUE 999999999.
+01 ws-sel-start-ym PIC 9(6) VALUE ZERO.
+01 ws-sel-end-ym PIC 9(6) VALUE 999999.
+01 ws-sel-mode PIC X(4) VALUE "ALL".
+  88 ws-sel-mode-suspended VALUE "SUSP".
+
 PROCEDURE DIVISION.
 
+PERFORM INIT-REPORT.
+PERFORM PARSE-SELECTION-PARMS.
+
 OPEN INPUT mbf.
+OPEN OUTPUT rpt-mbf.
 
 PERFORM UNTIL b_eof = 'T'
   READ mbf INTO mbr
     AT END MOVE 'T' TO b_eof
-    NOT AT END DISPLAY mbr
+    NOT AT END
+      IF mbr-ssn >= ws-sel-start-ssn AND mbr-ssn <= ws-sel-end-ssn
+         AND mbr-year-month >= ws-sel-start-ym AND mbr-year-month <= ws-sel-end-ym
+         AND (NOT ws-sel-mode-suspended
+              OR mbr-status-suspended OR mbr-status-terminated)
+        PERFORM PRINT-DETAIL-LINE
+      END-IF
   END-READ
 END-PERFORM.
 
+IF ws-lines-this-page > ZERO
+  PERFORM WRITE-PAGE-FOOTER
+END-IF.
+
 CLOSE mbf.
+CLOSE rpt-mbf.
+
+MOVE 0 TO RETURN-CODE.
+
+GOBACK.
+
+INIT-REPORT.
+    ACCEPT ws-run-date FROM DATE YYYYMMDD
+    MOVE ws-run-date-yyyy TO ws-run-date-display (1:4)
+    MOVE ws-run-date-mm TO ws-run-date-display (6:2)
+    MOVE ws-run-date-dd TO ws-run-date-display (9:2)
+    .
+
+PARSE-SELECTION-PARMS.
+    ACCEPT ws-parm-line FROM COMMAND-LINE
+    UNSTRING ws-parm-line DELIMITED BY ALL SPACES
+      INTO ws-parm-start-ssn ws-parm-end-ssn ws-parm-start-ym ws-parm-end-ym
+           ws-parm-mode
+    END-UNSTRING
+
+    IF ws-parm-start-ssn IS NUMERIC
+      MOVE ws-parm-start-ssn TO ws-sel-start-ssn
+    END-IF
+    IF ws-parm-end-ssn IS NUMERIC
+      MOVE ws-parm-end-ssn TO ws-sel-end-ssn
+    END-IF
+    IF ws-parm-start-ym IS NUMERIC
+      MOVE ws-parm-start-ym TO ws-sel-start-ym
+    END-IF
+    IF ws-parm-end-ym IS NUMERIC
+      MOVE ws-parm-end-ym TO ws-sel-end-ym
+    END-IF
+    IF ws-parm-start-ssn = "SUSP" OR ws-parm-end-ssn = "SUSP"
+       OR ws-parm-start-ym = "SUSP" OR ws-parm-end-ym = "SUSP"
+       OR ws-parm-mode = "SUSP"
+      MOVE "SUSP" TO ws-sel-mode
+      MOVE './reports/suspended-report.txt' TO ws-rpt-filename
+      MOVE "SUSPENDED MEMBER LISTING" TO ws-hdr-title
+    END-IF
+    .
+
+PRINT-DETAIL-LINE.
+    IF ws-lines-this-page = ZERO
+      PERFORM WRITE-PAGE-HEADER
+    END-IF
+
+    MOVE mbr-ssn TO ws-det-ssn
+    MOVE mbr-year-month TO ws-det-year-month
+    MOVE mbr-amnt TO ws-det-amnt
+    EVALUATE TRUE
+      WHEN mbr-status-active MOVE "ACTIVE" TO ws-det-status
+      WHEN mbr-status-suspended MOVE "SUSPENDED" TO ws-det-status
+      WHEN mbr-status-terminated MOVE "TERMINATED" TO ws-det-status
+      WHEN OTHER MOVE "UNKNOWN" TO ws-det-status
+    END-EVALUATE
+    WRITE rpt-mbf-rec FROM ws-detail-line
+
+    ADD 1 TO ws-lines-this-page
+    ADD 1 TO ws-total-lines
+
+    IF ws-lines-this-page >= ws-lines-per-page
+      PERFORM WRITE-PAGE-FOOTER
+    END-IF
+    .
+
+WRITE-PAGE-HEADER.
+    ADD 1 TO ws-page-no
+    MOVE ws-run-date-display TO ws-hdr-run-date
+    MOVE ws-page-no TO ws-hdr-page-no
+    WRITE rpt-mbf-rec FROM ws-page-header-line
+    MOVE SPACES TO rpt-mbf-rec
+    WRITE rpt-mbf-rec
+    WRITE rpt-mbf-rec FROM ws-column-heading-line
+    .
 
-STOP RUN.
+WRITE-PAGE-FOOTER.
+    MOVE ws-lines-this-page TO ws-ftr-page-lines
+    MOVE ws-total-lines TO ws-ftr-total-lines
+    MOVE SPACES TO rpt-mbf-rec
+    WRITE rpt-mbf-rec
+    WRITE rpt-mbf-rec FROM ws-page-footer-line
+    MOVE ZERO TO ws-lines-this-page
+    .

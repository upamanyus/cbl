@@ -0,0 +1,246 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. earn_test.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT mbf ASSIGN TO './data/mbf.txt'
+    ORGANIZATION IS LINE SEQUENTIAL.
+  SELECT sorted-mbf ASSIGN TO './sorted-mbf.txt'
+    ORGANIZATION IS LINE SEQUENTIAL.
+  SELECT work-mbf ASSIGN TO './mbf-sorted.tmp'.
+  SELECT mef-extract ASSIGN TO './mef-extract.txt'
+    ORGANIZATION IS LINE SEQUENTIAL.
+  SELECT rpt-earn-test ASSIGN TO './reports/earn-test-report.txt'
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD mbf.
+01 f_mbr.
+  02 f_mbr-ssn PIC 999999999.
+  02 f_mbr-year-month PIC 9(4)9(2).
+  02 f_mbr-amnt PIC z(9)9.99.
+  02 f_mbr-status PIC X(1).
+
+FD sorted-mbf.
+01 sf_mbr.
+  02 sf_mbr-ssn PIC 999999999.
+  02 sf_mbr-year-month PIC 9(4)9(2).
+  02 sf_mbr-amnt PIC z(9)9.99.
+  02 sf_mbr-status PIC X(1).
+
+SD work-mbf.
+01 wo_mbr.
+  02 wo_mbr-ssn PIC 999999999.
+  02 wo_mbr-year-month PIC 9(4)9(2).
+  02 wo_mbr-amnt PIC z(9)9.99.
+  02 wo_mbr-status PIC X(1).
+
+FD mef-extract.
+01 ex_mer.
+  02 ex_mer-ssn PIC 9(9).
+  02 filler PIC X.
+  02 ex_mer-year PIC 9(4).
+  02 filler PIC X.
+  02 ex_mer-amnt PIC 9(12).99.
+
+FD rpt-earn-test.
+01 rpt-earn-rec PIC X(80).
+
+LOCAL-STORAGE SECTION.
+01 mbr.
+  02 mbr-ssn PIC 999999999.
+  02 mbr-year-month PIC 9(6).
+  02 mbr-year-month-r REDEFINES mbr-year-month.
+    03 mbr-year-yy PIC 9(4).
+    03 mbr-year-mm PIC 9(2).
+  02 mbr-amnt PIC z(9)9.99.
+  02 mbr-status PIC X(1).
+    88 mbr-status-active VALUE 'A'.
+    88 mbr-status-suspended VALUE 'S'.
+    88 mbr-status-terminated VALUE 'T'.
+
+01 mer.
+  02 mer-ssn PIC 9(9).
+  02 filler PIC X.
+  02 mer-year PIC 9(4).
+  02 filler PIC X.
+  02 mer-amnt PIC 9(12).99.
+01 mer-amnt-dec PIC 9(12)V99.
+
+01 b_mbf-eof PIC A(1) VALUE 'F'.
+01 b_mef-eof PIC A(1) VALUE 'F'.
+01 b_mef-flagged PIC A(1) VALUE 'F'.
+
+01 ws-key-compare PIC S9(1) VALUE ZERO.
+
+01 ws-earn-threshold PIC 9(12)V99 VALUE 50000.00.
+01 ws-parm-line PIC X(80).
+01 ws-parm-threshold PIC X(15) VALUE SPACES.
+
+01 ws-run-date.
+  02 ws-run-date-yyyy PIC 9(4).
+  02 ws-run-date-mm PIC 9(2).
+  02 ws-run-date-dd PIC 9(2).
+01 ws-run-date-display PIC 9999/99/99.
+
+01 ws-page-header-line.
+  02 FILLER PIC X(11) VALUE "RUN DATE: ".
+  02 ws-hdr-run-date PIC 9999/99/99.
+  02 FILLER PIC X(6) VALUE SPACES.
+  02 FILLER PIC X(32) VALUE "EARNINGS TEST EXCEPTION LISTING".
+01 ws-page-header-line2.
+  02 FILLER PIC X(18) VALUE "THRESHOLD AMOUNT: ".
+  02 ws-hdr-threshold PIC Z(10)9.99.
+
+01 ws-column-heading-line.
+  02 FILLER PIC X(12) VALUE "SSN".
+  02 FILLER PIC X(8) VALUE "YEAR".
+  02 FILLER PIC X(16) VALUE "EARNED AMOUNT".
+  02 FILLER PIC X(30) VALUE "EXCEPTION".
+
+01 ws-detail-line.
+  02 ws-det-ssn PIC 9(9).
+  02 FILLER PIC X(3) VALUE SPACES.
+  02 ws-det-year PIC 9(4).
+  02 FILLER PIC X(4) VALUE SPACES.
+  02 ws-det-amnt PIC Z(9)9.99.
+  02 FILLER PIC X(3) VALUE SPACES.
+  02 FILLER PIC X(30) VALUE "EARNINGS EXCEED LIMIT".
+
+01 ws-total-exceptions PIC 9(6) VALUE ZERO.
+
+01 ws-footer-line.
+  02 FILLER PIC X(20) VALUE "TOTAL EXCEPTIONS: ".
+  02 ws-ftr-total PIC ZZZZZ9.
+
+PROCEDURE DIVISION.
+
+PERFORM INIT-REPORT.
+PERFORM PARSE-THRESHOLD-PARM.
+
+SORT work-mbf ON ASCENDING KEY wo_mbr-ssn wo_mbr-year-month
+USING mbf GIVING sorted-mbf.
+
+OPEN INPUT sorted-mbf.
+OPEN INPUT mef-extract.
+OPEN OUTPUT rpt-earn-test.
+
+PERFORM WRITE-REPORT-HEADER.
+
+PERFORM ADVANCE-MBF.
+PERFORM ADVANCE-MEF.
+
+PERFORM UNTIL b_mbf-eof = 'T' AND b_mef-eof = 'T'
+  PERFORM COMPARE-KEYS
+  EVALUATE TRUE
+    WHEN b_mbf-eof = 'T'
+      PERFORM ADVANCE-MEF
+    WHEN b_mef-eof = 'T'
+      PERFORM ADVANCE-MBF
+    WHEN ws-key-compare < ZERO
+      PERFORM ADVANCE-MBF
+    WHEN ws-key-compare > ZERO
+      PERFORM ADVANCE-MEF
+    WHEN OTHER
+      PERFORM CHECK-EARNINGS-TEST
+      PERFORM ADVANCE-MBF
+  END-EVALUATE
+END-PERFORM.
+
+PERFORM WRITE-REPORT-FOOTER.
+
+CLOSE sorted-mbf.
+CLOSE mef-extract.
+CLOSE rpt-earn-test.
+
+STOP RUN.
+
+INIT-REPORT.
+    ACCEPT ws-run-date FROM DATE YYYYMMDD
+    MOVE ws-run-date-yyyy TO ws-run-date-display (1:4)
+    MOVE ws-run-date-mm TO ws-run-date-display (6:2)
+    MOVE ws-run-date-dd TO ws-run-date-display (9:2)
+    .
+
+PARSE-THRESHOLD-PARM.
+    ACCEPT ws-parm-line FROM COMMAND-LINE
+    UNSTRING ws-parm-line DELIMITED BY ALL SPACES
+      INTO ws-parm-threshold
+    END-UNSTRING
+
+    IF ws-parm-threshold IS NUMERIC
+      MOVE ws-parm-threshold TO ws-earn-threshold
+    END-IF
+    .
+
+ADVANCE-MBF.
+    IF b_mbf-eof = 'F'
+      READ sorted-mbf INTO mbr
+        AT END MOVE 'T' TO b_mbf-eof
+      END-READ
+    END-IF
+    .
+
+ADVANCE-MEF.
+    IF b_mef-eof = 'F'
+      READ mef-extract INTO mer
+        AT END MOVE 'T' TO b_mef-eof
+        NOT AT END MOVE mer-amnt TO mer-amnt-dec
+      END-READ
+    END-IF
+    MOVE 'F' TO b_mef-flagged
+    .
+
+COMPARE-KEYS.
+    MOVE ZERO TO ws-key-compare
+    IF mbr-ssn < mer-ssn
+      MOVE -1 TO ws-key-compare
+    ELSE
+      IF mbr-ssn > mer-ssn
+        MOVE 1 TO ws-key-compare
+      ELSE
+        IF mbr-year-yy < mer-year
+          MOVE -1 TO ws-key-compare
+        ELSE
+          IF mbr-year-yy > mer-year
+            MOVE 1 TO ws-key-compare
+          END-IF
+        END-IF
+      END-IF
+    END-IF
+    .
+
+CHECK-EARNINGS-TEST.
+    IF b_mef-flagged = 'F' AND mer-amnt-dec > ws-earn-threshold
+       AND mbr-status-active
+      PERFORM WRITE-EXCEPTION-LINE
+      MOVE 'T' TO b_mef-flagged
+    END-IF
+    .
+
+WRITE-EXCEPTION-LINE.
+    MOVE mer-ssn TO ws-det-ssn
+    MOVE mer-year TO ws-det-year
+    MOVE mer-amnt-dec TO ws-det-amnt
+    WRITE rpt-earn-rec FROM ws-detail-line
+    ADD 1 TO ws-total-exceptions
+    .
+
+WRITE-REPORT-HEADER.
+    MOVE ws-run-date-display TO ws-hdr-run-date
+    MOVE ws-earn-threshold TO ws-hdr-threshold
+    WRITE rpt-earn-rec FROM ws-page-header-line
+    WRITE rpt-earn-rec FROM ws-page-header-line2
+    MOVE SPACES TO rpt-earn-rec
+    WRITE rpt-earn-rec
+    WRITE rpt-earn-rec FROM ws-column-heading-line
+    .
+
+WRITE-REPORT-FOOTER.
+    MOVE ws-total-exceptions TO ws-ftr-total
+    MOVE SPACES TO rpt-earn-rec
+    WRITE rpt-earn-rec
+    WRITE rpt-earn-rec FROM ws-footer-line
+    .

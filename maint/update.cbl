@@ -0,0 +1,400 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. update_mbf.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT mbf ASSIGN TO './data/mbf.txt'
+    ORGANIZATION IS LINE SEQUENTIAL.
+  SELECT sorted-mbf ASSIGN TO './sorted-mbf.txt'
+    ORGANIZATION IS LINE SEQUENTIAL.
+  SELECT work-mbf ASSIGN TO './mbf-sorted.tmp'.
+  SELECT mbf-trans ASSIGN TO './data/mbf-trans.txt'
+    ORGANIZATION IS LINE SEQUENTIAL.
+  SELECT sorted-trans ASSIGN TO './sorted-mbf-trans.txt'
+    ORGANIZATION IS LINE SEQUENTIAL.
+  SELECT work-trans ASSIGN TO './mbf-trans-sorted.tmp'.
+  SELECT new-mbf ASSIGN TO './data/mbf.txt.new'
+    ORGANIZATION IS LINE SEQUENTIAL.
+  SELECT rpt-activity ASSIGN TO './reports/mbf-maint-report.txt'
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD mbf.
+01 f_mbr.
+  02 f_mbr-ssn PIC 999999999.
+  02 f_mbr-year-month PIC 9(4)9(2).
+  02 f_mbr-amnt PIC z(9)9.99.
+  02 f_mbr-status PIC X(1).
+
+FD sorted-mbf.
+01 sf_mbr.
+  02 sf_mbr-ssn PIC 999999999.
+  02 sf_mbr-year-month PIC 9(4)9(2).
+  02 sf_mbr-amnt PIC z(9)9.99.
+  02 sf_mbr-status PIC X(1).
+
+SD work-mbf.
+01 wo_mbr.
+  02 wo_mbr-ssn PIC 999999999.
+  02 wo_mbr-year-month PIC 9(4)9(2).
+  02 wo_mbr-amnt PIC z(9)9.99.
+  02 wo_mbr-status PIC X(1).
+
+FD mbf-trans.
+01 f_trn.
+  02 f_trn-action PIC X(1).
+  02 f_trn-ssn PIC 999999999.
+  02 f_trn-year-month PIC 9(4)9(2).
+  02 f_trn-amnt PIC 9(10).99.
+  02 f_trn-status PIC X(1).
+
+FD sorted-trans.
+01 sf_trn.
+  02 sf_trn-action PIC X(1).
+  02 sf_trn-ssn PIC 999999999.
+  02 sf_trn-year-month PIC 9(4)9(2).
+  02 sf_trn-amnt PIC 9(10).99.
+  02 sf_trn-status PIC X(1).
+
+SD work-trans.
+01 wo_trn.
+  02 wo_trn-action PIC X(1).
+  02 wo_trn-ssn PIC 999999999.
+  02 wo_trn-year-month PIC 9(4)9(2).
+  02 wo_trn-amnt PIC 9(10).99.
+  02 wo_trn-status PIC X(1).
+
+FD new-mbf.
+01 nf_mbr.
+  02 nf_mbr-ssn PIC 999999999.
+  02 nf_mbr-year-month PIC 9(4)9(2).
+  02 nf_mbr-amnt PIC z(9)9.99.
+  02 nf_mbr-status PIC X(1).
+
+FD rpt-activity.
+01 rpt-activity-rec PIC X(80).
+
+LOCAL-STORAGE SECTION.
+01 mbr.
+  02 mbr-ssn PIC 999999999.
+  02 mbr-year-month PIC 9(6).
+  02 mbr-amnt PIC z(9)9.99.
+  02 mbr-status PIC X(1).
+
+01 trn.
+  02 trn-action PIC X(1).
+    88 trn-action-add VALUE 'A'.
+    88 trn-action-change VALUE 'C'.
+    88 trn-action-delete VALUE 'D'.
+  02 trn-ssn PIC 999999999.
+  02 trn-year-month PIC 9(6).
+  02 trn-amnt PIC 9(10).99.
+  02 trn-status PIC X(1).
+
+01 b_mbf-eof PIC A(1) VALUE 'F'.
+01 b_trans-eof PIC A(1) VALUE 'F'.
+01 ws-master-deleted PIC A(1) VALUE 'F'.
+01 ws-new-exists PIC A(1) VALUE 'F'.
+01 ws-grp-ssn PIC 999999999.
+01 ws-grp-year-month PIC 9(6).
+01 ws-key-compare PIC S9(1) VALUE ZERO.
+
+01 ws-run-date.
+  02 ws-run-date-yyyy PIC 9(4).
+  02 ws-run-date-mm PIC 9(2).
+  02 ws-run-date-dd PIC 9(2).
+01 ws-run-date-display PIC 9999/99/99.
+
+01 ws-page-header-line.
+  02 FILLER PIC X(11) VALUE "RUN DATE: ".
+  02 ws-hdr-run-date PIC 9999/99/99.
+  02 FILLER PIC X(6) VALUE SPACES.
+  02 FILLER PIC X(34) VALUE "MBF MAINTENANCE ACTIVITY REPORT".
+
+01 ws-column-heading-line.
+  02 FILLER PIC X(12) VALUE "SSN".
+  02 FILLER PIC X(11) VALUE "YEAR-MONTH".
+  02 FILLER PIC X(10) VALUE "ACTION".
+  02 FILLER PIC X(40) VALUE "RESULT".
+
+01 ws-detail-line.
+  02 ws-det-ssn PIC 9(9).
+  02 FILLER PIC X(3) VALUE SPACES.
+  02 ws-det-year-month PIC 9(6).
+  02 FILLER PIC X(5) VALUE SPACES.
+  02 ws-det-action PIC X(8).
+  02 FILLER PIC X(2) VALUE SPACES.
+  02 ws-det-result PIC X(40).
+
+01 ws-counts-line.
+  02 FILLER PIC X(12) VALUE "ADDED: ".
+  02 ws-cnt-added PIC ZZZZ9.
+  02 FILLER PIC X(3) VALUE SPACES.
+  02 FILLER PIC X(12) VALUE "CHANGED: ".
+  02 ws-cnt-changed PIC ZZZZ9.
+  02 FILLER PIC X(3) VALUE SPACES.
+  02 FILLER PIC X(12) VALUE "DELETED: ".
+  02 ws-cnt-deleted PIC ZZZZ9.
+  02 FILLER PIC X(3) VALUE SPACES.
+  02 FILLER PIC X(12) VALUE "REJECTED: ".
+  02 ws-cnt-rejected PIC ZZZZ9.
+
+01 ws-cnt-added-n PIC 9(5) VALUE ZERO.
+01 ws-cnt-changed-n PIC 9(5) VALUE ZERO.
+01 ws-cnt-deleted-n PIC 9(5) VALUE ZERO.
+01 ws-cnt-rejected-n PIC 9(5) VALUE ZERO.
+
+PROCEDURE DIVISION.
+
+PERFORM INIT-REPORT.
+
+SORT work-mbf ON ASCENDING KEY wo_mbr-ssn wo_mbr-year-month
+USING mbf GIVING sorted-mbf.
+
+SORT work-trans ON ASCENDING KEY wo_trn-ssn wo_trn-year-month
+USING mbf-trans GIVING sorted-trans.
+
+OPEN INPUT sorted-mbf.
+OPEN INPUT sorted-trans.
+OPEN OUTPUT new-mbf.
+OPEN OUTPUT rpt-activity.
+
+PERFORM WRITE-REPORT-HEADER.
+
+PERFORM ADVANCE-MBF.
+PERFORM ADVANCE-TRANS.
+
+PERFORM UNTIL b_mbf-eof = 'T' AND b_trans-eof = 'T'
+  IF b_mbf-eof = 'F' AND b_trans-eof = 'F'
+    PERFORM COMPARE-KEYS
+  END-IF
+
+  EVALUATE TRUE
+    WHEN b_mbf-eof = 'T'
+      PERFORM PROCESS-KEY-GROUP-NO-MASTER
+    WHEN b_trans-eof = 'T' OR ws-key-compare < ZERO
+      PERFORM WRITE-MASTER-UNCHANGED
+      PERFORM ADVANCE-MBF
+    WHEN ws-key-compare > ZERO
+      PERFORM PROCESS-KEY-GROUP-NO-MASTER
+    WHEN OTHER
+      MOVE 'F' TO ws-master-deleted
+      PERFORM UNTIL b_trans-eof = 'T' OR ws-key-compare NOT = ZERO
+        PERFORM APPLY-TRANS-TO-MASTER
+        PERFORM ADVANCE-TRANS
+        IF b_trans-eof = 'F'
+          PERFORM COMPARE-KEYS
+        END-IF
+      END-PERFORM
+      IF ws-master-deleted = 'F'
+        PERFORM WRITE-MASTER-UNCHANGED
+      END-IF
+      PERFORM ADVANCE-MBF
+  END-EVALUATE
+END-PERFORM.
+
+CLOSE sorted-mbf.
+CLOSE sorted-trans.
+CLOSE new-mbf.
+
+PERFORM WRITE-REPORT-SUMMARY.
+CLOSE rpt-activity.
+
+STOP RUN.
+
+INIT-REPORT.
+    ACCEPT ws-run-date FROM DATE YYYYMMDD
+    MOVE ws-run-date-yyyy TO ws-run-date-display (1:4)
+    MOVE ws-run-date-mm TO ws-run-date-display (6:2)
+    MOVE ws-run-date-dd TO ws-run-date-display (9:2)
+    .
+
+WRITE-REPORT-HEADER.
+    MOVE ws-run-date-display TO ws-hdr-run-date
+    WRITE rpt-activity-rec FROM ws-page-header-line
+    MOVE SPACES TO rpt-activity-rec
+    WRITE rpt-activity-rec
+    WRITE rpt-activity-rec FROM ws-column-heading-line
+    .
+
+ADVANCE-MBF.
+    IF b_mbf-eof = 'F'
+      READ sorted-mbf INTO mbr
+        AT END MOVE 'T' TO b_mbf-eof
+      END-READ
+    END-IF
+    .
+
+ADVANCE-TRANS.
+    IF b_trans-eof = 'F'
+      READ sorted-trans INTO trn
+        AT END MOVE 'T' TO b_trans-eof
+      END-READ
+    END-IF
+    .
+
+COMPARE-KEYS.
+    MOVE ZERO TO ws-key-compare
+    IF mbr-ssn < trn-ssn
+      MOVE -1 TO ws-key-compare
+    ELSE
+      IF mbr-ssn > trn-ssn
+        MOVE 1 TO ws-key-compare
+      ELSE
+        IF mbr-year-month < trn-year-month
+          MOVE -1 TO ws-key-compare
+        ELSE
+          IF mbr-year-month > trn-year-month
+            MOVE 1 TO ws-key-compare
+          END-IF
+        END-IF
+      END-IF
+    END-IF
+    .
+
+APPLY-TRANS-TO-MASTER.
+    EVALUATE TRUE
+      WHEN trn-action-add
+        PERFORM LOG-ACTIVITY-TRN
+        MOVE "DUPLICATE KEY - ADD REJECTED" TO ws-det-result
+        PERFORM WRITE-ACTIVITY-LINE
+        ADD 1 TO ws-cnt-rejected-n
+      WHEN trn-action-change
+        IF ws-master-deleted = 'T'
+          PERFORM LOG-ACTIVITY-TRN
+          MOVE "RECORD ALREADY DELETED - CHANGE REJECTED" TO ws-det-result
+          PERFORM WRITE-ACTIVITY-LINE
+          ADD 1 TO ws-cnt-rejected-n
+        ELSE
+          MOVE trn-amnt TO mbr-amnt
+          MOVE trn-status TO mbr-status
+          PERFORM LOG-ACTIVITY-TRN
+          MOVE "CHANGED" TO ws-det-result
+          PERFORM WRITE-ACTIVITY-LINE
+          ADD 1 TO ws-cnt-changed-n
+        END-IF
+      WHEN trn-action-delete
+        IF ws-master-deleted = 'T'
+          PERFORM LOG-ACTIVITY-TRN
+          MOVE "RECORD ALREADY DELETED - DELETE REJECTED" TO ws-det-result
+          PERFORM WRITE-ACTIVITY-LINE
+          ADD 1 TO ws-cnt-rejected-n
+        ELSE
+          MOVE 'T' TO ws-master-deleted
+          PERFORM LOG-ACTIVITY-TRN
+          MOVE "DELETED" TO ws-det-result
+          PERFORM WRITE-ACTIVITY-LINE
+          ADD 1 TO ws-cnt-deleted-n
+        END-IF
+      WHEN OTHER
+        PERFORM LOG-ACTIVITY-TRN
+        MOVE "UNKNOWN ACTION CODE - REJECTED" TO ws-det-result
+        PERFORM WRITE-ACTIVITY-LINE
+        ADD 1 TO ws-cnt-rejected-n
+    END-EVALUATE
+    .
+
+PROCESS-KEY-GROUP-NO-MASTER.
+    MOVE trn-ssn TO ws-grp-ssn
+    MOVE trn-year-month TO ws-grp-year-month
+    MOVE 'F' TO ws-new-exists
+    MOVE 'F' TO ws-master-deleted
+
+    PERFORM UNTIL b_trans-eof = 'T'
+       OR trn-ssn NOT = ws-grp-ssn OR trn-year-month NOT = ws-grp-year-month
+      PERFORM APPLY-TRANS-NO-MASTER
+      PERFORM ADVANCE-TRANS
+    END-PERFORM
+
+    IF ws-new-exists = 'T' AND ws-master-deleted = 'F'
+      PERFORM WRITE-NEW-MASTER-RECORD
+    END-IF
+    .
+
+APPLY-TRANS-NO-MASTER.
+    EVALUATE TRUE
+      WHEN trn-action-add
+        IF ws-new-exists = 'T'
+          PERFORM LOG-ACTIVITY-TRN
+          MOVE "DUPLICATE KEY - ADD REJECTED" TO ws-det-result
+          PERFORM WRITE-ACTIVITY-LINE
+          ADD 1 TO ws-cnt-rejected-n
+        ELSE
+          MOVE trn-ssn TO mbr-ssn
+          MOVE trn-year-month TO mbr-year-month
+          MOVE trn-amnt TO mbr-amnt
+          MOVE trn-status TO mbr-status
+          MOVE 'T' TO ws-new-exists
+          PERFORM LOG-ACTIVITY-TRN
+          MOVE "ADDED" TO ws-det-result
+          PERFORM WRITE-ACTIVITY-LINE
+          ADD 1 TO ws-cnt-added-n
+        END-IF
+      WHEN trn-action-change
+        IF ws-new-exists = 'T' AND ws-master-deleted = 'F'
+          MOVE trn-amnt TO mbr-amnt
+          MOVE trn-status TO mbr-status
+          PERFORM LOG-ACTIVITY-TRN
+          MOVE "CHANGED" TO ws-det-result
+          PERFORM WRITE-ACTIVITY-LINE
+          ADD 1 TO ws-cnt-changed-n
+        ELSE
+          PERFORM LOG-ACTIVITY-TRN
+          MOVE "RECORD NOT FOUND - CHANGE REJECTED" TO ws-det-result
+          PERFORM WRITE-ACTIVITY-LINE
+          ADD 1 TO ws-cnt-rejected-n
+        END-IF
+      WHEN trn-action-delete
+        IF ws-new-exists = 'T' AND ws-master-deleted = 'F'
+          MOVE 'T' TO ws-master-deleted
+          PERFORM LOG-ACTIVITY-TRN
+          MOVE "DELETED" TO ws-det-result
+          PERFORM WRITE-ACTIVITY-LINE
+          ADD 1 TO ws-cnt-deleted-n
+        ELSE
+          PERFORM LOG-ACTIVITY-TRN
+          MOVE "RECORD NOT FOUND - DELETE REJECTED" TO ws-det-result
+          PERFORM WRITE-ACTIVITY-LINE
+          ADD 1 TO ws-cnt-rejected-n
+        END-IF
+      WHEN OTHER
+        PERFORM LOG-ACTIVITY-TRN
+        MOVE "UNKNOWN ACTION CODE - REJECTED" TO ws-det-result
+        PERFORM WRITE-ACTIVITY-LINE
+        ADD 1 TO ws-cnt-rejected-n
+    END-EVALUATE
+    .
+
+LOG-ACTIVITY-TRN.
+    MOVE trn-ssn TO ws-det-ssn
+    MOVE trn-year-month TO ws-det-year-month
+    MOVE trn-action TO ws-det-action
+    .
+
+WRITE-MASTER-UNCHANGED.
+    PERFORM WRITE-NEW-MASTER-RECORD
+    .
+
+WRITE-NEW-MASTER-RECORD.
+    MOVE mbr-ssn TO nf_mbr-ssn
+    MOVE mbr-year-month TO nf_mbr-year-month
+    MOVE mbr-amnt TO nf_mbr-amnt
+    MOVE mbr-status TO nf_mbr-status
+    WRITE nf_mbr
+    .
+
+WRITE-ACTIVITY-LINE.
+    WRITE rpt-activity-rec FROM ws-detail-line
+    .
+
+WRITE-REPORT-SUMMARY.
+    MOVE ws-cnt-added-n TO ws-cnt-added
+    MOVE ws-cnt-changed-n TO ws-cnt-changed
+    MOVE ws-cnt-deleted-n TO ws-cnt-deleted
+    MOVE ws-cnt-rejected-n TO ws-cnt-rejected
+    MOVE SPACES TO rpt-activity-rec
+    WRITE rpt-activity-rec
+    WRITE rpt-activity-rec FROM ws-counts-line
+    .

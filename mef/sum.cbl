@@ -9,6 +9,11 @@ FILE-CONTROL.
   SELECT sorted-mef ASSIGN TO './sorted-mef.txt'
     ORGANIZATION IS LINE SEQUENTIAL.
   SELECT work-mef ASSIGN TO './mef-sorted.tmp'.
+  SELECT mef-extract ASSIGN TO './mef-extract.txt'
+    ORGANIZATION IS LINE SEQUENTIAL.
+  SELECT ckpt-file ASSIGN TO './sum-mef.ckpt'
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS ws-ckpt-status.
 
 DATA DIVISION.
 FILE SECTION.
@@ -36,6 +41,22 @@ SD work-mef.
   02 filler PIC X VALUE " ".
   02 wo_mer-amnt PIC 9(12).99.
 
+FD mef-extract.
+01 ex_mer.
+  02 ex_mer-ssn PIC 9(9).
+  02 filler PIC X VALUE " ".
+  02 ex_mer-year PIC 9(4).
+  02 filler PIC X VALUE " ".
+  02 ex_mer-amnt PIC 9(12).99.
+
+FD ckpt-file.
+01 ckpt-rec.
+  02 ckpt-rec-ssn PIC 9(9).
+  02 filler PIC X VALUE " ".
+  02 ckpt-rec-year PIC 9(4).
+  02 filler PIC X VALUE " ".
+  02 ckpt-rec-total PIC 9(12).99.
+
 LOCAL-STORAGE SECTION.
 01 mer.
   02 mer-ssn PIC 9(9).
@@ -44,41 +65,157 @@ LOCAL-STORAGE SECTION.
   02 filler PIC X VALUE " ".
   02 mer-amnt PIC 9(12).99.
 01 last-ssn PIC 9(9).
+01 last-year PIC 9(4).
 01 mer-amnt-dec PIC 9(12)V99.
+01 year-income PIC 9(12)V99 VALUE zero.
 01 total-income PIC 9(12)V99 VALUE zero.
 01 is-first PIC A VALUE 'T'.
 01 b_eof PIC A VALUE 'F'.
 
+01 ws-ckpt-status PIC X(2).
+01 ws-ckpt-resume-ssn PIC 9(9) VALUE ZERO.
+01 ws-ckpt-resume-year PIC 9(4) VALUE ZERO.
+01 ws-ckpt-resume-total PIC 9(12)V99 VALUE ZERO.
+01 ws-ckpt-found PIC A VALUE 'F'.
+01 ws-resume-pending PIC A VALUE 'F'.
+
 PROCEDURE DIVISION.
 
-SORT work-mef ON ASCENDING KEY f_mer-ssn
+PERFORM READ-CHECKPOINT.
+
+SORT work-mef ON ASCENDING KEY wo_mer-ssn wo_mer-year
 USING mef GIVING sorted-mef.
 
 OPEN INPUT sorted-mef.
+
+IF ws-ckpt-found = 'T'
+  OPEN EXTEND mef-extract
+  DISPLAY "RESTART: SKIPPING THROUGH SSN " ws-ckpt-resume-ssn
+          " YEAR " ws-ckpt-resume-year
+          " (CHECKPOINT TOTAL: " ws-ckpt-resume-total ")"
+  MOVE ws-ckpt-resume-ssn TO last-ssn
+  MOVE ws-ckpt-resume-year TO last-year
+  MOVE ws-ckpt-resume-total TO total-income
+  MOVE ZERO TO year-income
+  MOVE 'F' TO is-first
+  MOVE 'T' TO ws-resume-pending
+ELSE
+  OPEN OUTPUT mef-extract
+END-IF.
+
+OPEN EXTEND ckpt-file.
+
 PERFORM UNTIL b_eof = 'T'
   READ sorted-mef INTO mer
     AT END MOVE 'T' TO b_eof
     NOT AT END
-      MOVE mer-amnt TO mer-amnt-dec
-
-      IF is-first='T' THEN
-        MOVE mer-ssn TO last-ssn
-        MOVE 'F' TO is-first
-      END-IF
-
-      IF mer-ssn=last-ssn THEN
-        ADD mer-amnt-dec TO total-income
+      IF ws-ckpt-found = 'T'
+         AND (mer-ssn < ws-ckpt-resume-ssn
+              OR (mer-ssn = ws-ckpt-resume-ssn AND mer-year <= ws-ckpt-resume-year))
+        CONTINUE
       ELSE
-        DISPLAY last-ssn
-        DISPLAY total-income
-        MOVE mer-ssn TO last-ssn
-        MOVE mer-amnt-dec TO total-income
+        PERFORM PROCESS-MER-RECORD
       END-IF
   END-READ
 END-PERFORM.
 CLOSE sorted-mef.
 
-DISPLAY last-ssn
-DISPLAY total-income
+IF is-first = 'F'
+  IF ws-resume-pending = 'T'
+    CONTINUE
+  ELSE
+    DISPLAY "SSN: " last-ssn " YEAR: " last-year " YEAR-TOTAL: " year-income
+    PERFORM WRITE-EXTRACT-RECORD
+    DISPLAY "SSN: " last-ssn " TOTAL: " total-income
+    PERFORM WRITE-CHECKPOINT
+  END-IF
+END-IF.
+
+CLOSE mef-extract.
+CLOSE ckpt-file.
+
+PERFORM CLEAR-CHECKPOINT.
+
+MOVE 0 TO RETURN-CODE.
+
+GOBACK.
+
+READ-CHECKPOINT.
+    OPEN INPUT ckpt-file
+    IF ws-ckpt-status = "00"
+      PERFORM UNTIL b_eof = 'T'
+        READ ckpt-file INTO ckpt-rec
+          AT END MOVE 'T' TO b_eof
+          NOT AT END
+            MOVE ckpt-rec-ssn TO ws-ckpt-resume-ssn
+            MOVE ckpt-rec-year TO ws-ckpt-resume-year
+            MOVE ckpt-rec-total TO ws-ckpt-resume-total
+            MOVE 'T' TO ws-ckpt-found
+        END-READ
+      END-PERFORM
+      CLOSE ckpt-file
+      MOVE 'F' TO b_eof
+    END-IF
+    .
+
+CLEAR-CHECKPOINT.
+    OPEN OUTPUT ckpt-file
+    CLOSE ckpt-file
+    .
+
+PROCESS-MER-RECORD.
+    MOVE mer-amnt TO mer-amnt-dec
+
+    IF is-first='T' THEN
+      MOVE mer-ssn TO last-ssn
+      MOVE mer-year TO last-year
+      MOVE 'F' TO is-first
+    END-IF
+
+    IF mer-ssn=last-ssn THEN
+      IF mer-year=last-year THEN
+        ADD mer-amnt-dec TO year-income
+        ADD mer-amnt-dec TO total-income
+      ELSE
+        IF ws-resume-pending = 'T'
+          MOVE 'F' TO ws-resume-pending
+        ELSE
+          DISPLAY "SSN: " last-ssn " YEAR: " last-year " YEAR-TOTAL: " year-income
+          PERFORM WRITE-EXTRACT-RECORD
+          PERFORM WRITE-CHECKPOINT
+        END-IF
+        MOVE mer-year TO last-year
+        MOVE mer-amnt-dec TO year-income
+        ADD mer-amnt-dec TO total-income
+      END-IF
+    ELSE
+      IF ws-resume-pending = 'T'
+        MOVE 'F' TO ws-resume-pending
+      ELSE
+        DISPLAY "SSN: " last-ssn " YEAR: " last-year " YEAR-TOTAL: " year-income
+        PERFORM WRITE-EXTRACT-RECORD
+        DISPLAY "SSN: " last-ssn " TOTAL: " total-income
+        PERFORM WRITE-CHECKPOINT
+      END-IF
+      MOVE mer-ssn TO last-ssn
+      MOVE mer-year TO last-year
+      MOVE mer-amnt-dec TO year-income
+      MOVE mer-amnt-dec TO total-income
+    END-IF
+    .
+
+WRITE-EXTRACT-RECORD.
+    MOVE SPACES TO ex_mer
+    MOVE last-ssn TO ex_mer-ssn
+    MOVE last-year TO ex_mer-year
+    MOVE year-income TO ex_mer-amnt
+    WRITE ex_mer
+    .
 
-STOP RUN.
+WRITE-CHECKPOINT.
+    MOVE SPACES TO ckpt-rec
+    MOVE last-ssn TO ckpt-rec-ssn
+    MOVE last-year TO ckpt-rec-year
+    MOVE total-income TO ckpt-rec-total
+    WRITE ckpt-rec
+    .

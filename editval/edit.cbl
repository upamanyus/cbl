@@ -0,0 +1,286 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. edit_masters.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT mbf ASSIGN TO './data/mbf.txt'
+    ORGANIZATION IS LINE SEQUENTIAL.
+  SELECT mef ASSIGN TO './data/mef.txt'
+    ORGANIZATION IS LINE SEQUENTIAL.
+  SELECT rpt-edit ASSIGN TO './reports/edit-exceptions.txt'
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD mbf.
+01 f_mbr-raw PIC X(29).
+
+FD mef.
+01 f_mer-raw PIC X(30).
+
+FD rpt-edit.
+01 rpt-edit-rec PIC X(80).
+
+LOCAL-STORAGE SECTION.
+01 mbr.
+  02 mbr-ssn PIC X(9).
+  02 mbr-ssn-n REDEFINES mbr-ssn PIC 9(9).
+  02 mbr-year-month PIC X(6).
+  02 mbr-year-month-n REDEFINES mbr-year-month PIC 9(6).
+  02 mbr-year-month-r REDEFINES mbr-year-month.
+    03 mbr-year PIC X(4).
+    03 mbr-year-n REDEFINES mbr-year PIC 9(4).
+    03 mbr-month PIC X(2).
+    03 mbr-month-n REDEFINES mbr-month PIC 9(2).
+  02 mbr-amnt.
+    03 mbr-amnt-int PIC X(10).
+    03 mbr-amnt-dot PIC X(1).
+    03 mbr-amnt-cents PIC X(2).
+    03 mbr-amnt-cents-n REDEFINES mbr-amnt-cents PIC 9(2).
+  02 mbr-status PIC X(1).
+    88 mbr-status-valid VALUES "A" "S" "T".
+
+01 mer.
+  02 mer-ssn PIC X(9).
+  02 mer-ssn-n REDEFINES mer-ssn PIC 9(9).
+  02 filler PIC X.
+  02 mer-year PIC X(4).
+  02 mer-year-n REDEFINES mer-year PIC 9(4).
+  02 filler PIC X.
+  02 mer-amnt.
+    03 mer-amnt-int PIC X(12).
+    03 mer-amnt-dot PIC X(1).
+    03 mer-amnt-cents PIC X(2).
+    03 mer-amnt-cents-n REDEFINES mer-amnt-cents PIC 9(2).
+
+01 ws-mbf-lead-spaces PIC 9(2) VALUE ZERO.
+01 ws-mbf-digit-len PIC 9(2) VALUE ZERO.
+01 ws-mef-lead-spaces PIC 9(2) VALUE ZERO.
+01 ws-mef-digit-len PIC 9(2) VALUE ZERO.
+
+01 b_mbf-eof PIC A(1) VALUE 'F'.
+01 b_mef-eof PIC A(1) VALUE 'F'.
+
+01 ws-reject-reason PIC X(40).
+01 ws-mbf-read-count PIC 9(6) VALUE ZERO.
+01 ws-mbf-reject-count PIC 9(6) VALUE ZERO.
+01 ws-mef-read-count PIC 9(6) VALUE ZERO.
+01 ws-mef-reject-count PIC 9(6) VALUE ZERO.
+
+01 ws-min-year PIC 9(4) VALUE 1900.
+01 ws-max-year PIC 9(4) VALUE 2099.
+
+01 ws-run-date.
+  02 ws-run-date-yyyy PIC 9(4).
+  02 ws-run-date-mm PIC 9(2).
+  02 ws-run-date-dd PIC 9(2).
+01 ws-run-date-display PIC 9999/99/99.
+
+01 ws-page-header-line.
+  02 FILLER PIC X(11) VALUE "RUN DATE: ".
+  02 ws-hdr-run-date PIC 9999/99/99.
+  02 FILLER PIC X(6) VALUE SPACES.
+  02 FILLER PIC X(30) VALUE "MASTER FILE EDIT EXCEPTIONS".
+
+01 ws-section-header-mbf.
+  02 FILLER PIC X(20) VALUE "REJECTED MBF RECORDS".
+
+01 ws-section-header-mef.
+  02 FILLER PIC X(20) VALUE "REJECTED MEF RECORDS".
+
+01 ws-column-heading-line.
+  02 FILLER PIC X(32) VALUE "RECORD".
+  02 FILLER PIC X(40) VALUE "REASON".
+
+01 ws-detail-line.
+  02 ws-det-record PIC X(32).
+  02 ws-det-reason PIC X(40).
+
+01 ws-summary-line-1.
+  02 FILLER PIC X(20) VALUE "MBF READ: ".
+  02 ws-sum-mbf-read PIC ZZZZZ9.
+  02 FILLER PIC X(5) VALUE SPACES.
+  02 FILLER PIC X(14) VALUE "MBF REJECTED: ".
+  02 ws-sum-mbf-reject PIC ZZZZZ9.
+
+01 ws-summary-line-2.
+  02 FILLER PIC X(20) VALUE "MEF READ: ".
+  02 ws-sum-mef-read PIC ZZZZZ9.
+  02 FILLER PIC X(5) VALUE SPACES.
+  02 FILLER PIC X(14) VALUE "MEF REJECTED: ".
+  02 ws-sum-mef-reject PIC ZZZZZ9.
+
+PROCEDURE DIVISION.
+
+PERFORM INIT-REPORT.
+
+OPEN OUTPUT rpt-edit.
+PERFORM WRITE-REPORT-HEADER.
+
+PERFORM VALIDATE-MBF-FILE.
+PERFORM VALIDATE-MEF-FILE.
+
+PERFORM WRITE-REPORT-SUMMARY.
+CLOSE rpt-edit.
+
+IF ws-mbf-reject-count > ZERO OR ws-mef-reject-count > ZERO
+  MOVE 4 TO RETURN-CODE
+ELSE
+  MOVE 0 TO RETURN-CODE
+END-IF.
+
+GOBACK.
+
+INIT-REPORT.
+    ACCEPT ws-run-date FROM DATE YYYYMMDD
+    MOVE ws-run-date-yyyy TO ws-run-date-display (1:4)
+    MOVE ws-run-date-mm TO ws-run-date-display (6:2)
+    MOVE ws-run-date-dd TO ws-run-date-display (9:2)
+    .
+
+WRITE-REPORT-HEADER.
+    MOVE ws-run-date-display TO ws-hdr-run-date
+    WRITE rpt-edit-rec FROM ws-page-header-line
+    MOVE SPACES TO rpt-edit-rec
+    WRITE rpt-edit-rec
+    .
+
+VALIDATE-MBF-FILE.
+    OPEN INPUT mbf
+    WRITE rpt-edit-rec FROM ws-section-header-mbf
+    WRITE rpt-edit-rec FROM ws-column-heading-line
+
+    PERFORM UNTIL b_mbf-eof = 'T'
+      READ mbf INTO mbr
+        AT END MOVE 'T' TO b_mbf-eof
+        NOT AT END
+          ADD 1 TO ws-mbf-read-count
+          PERFORM EDIT-MBF-RECORD
+      END-READ
+    END-PERFORM
+
+    CLOSE mbf
+    MOVE SPACES TO rpt-edit-rec
+    WRITE rpt-edit-rec
+    .
+
+VALIDATE-MEF-FILE.
+    OPEN INPUT mef
+    WRITE rpt-edit-rec FROM ws-section-header-mef
+    WRITE rpt-edit-rec FROM ws-column-heading-line
+
+    PERFORM UNTIL b_mef-eof = 'T'
+      READ mef INTO mer
+        AT END MOVE 'T' TO b_mef-eof
+        NOT AT END
+          ADD 1 TO ws-mef-read-count
+          PERFORM EDIT-MEF-RECORD
+      END-READ
+    END-PERFORM
+
+    CLOSE mef
+    MOVE SPACES TO rpt-edit-rec
+    WRITE rpt-edit-rec
+    .
+
+EDIT-MBF-RECORD.
+    MOVE SPACES TO ws-reject-reason
+
+    IF mbr-ssn IS NOT NUMERIC
+      MOVE "SSN NOT NUMERIC" TO ws-reject-reason
+    ELSE
+      IF mbr-ssn-n = ZERO
+        MOVE "SSN ALL ZERO" TO ws-reject-reason
+      END-IF
+    END-IF
+
+    IF ws-reject-reason = SPACES
+      IF mbr-year-month IS NOT NUMERIC
+        MOVE "YEAR-MONTH NOT NUMERIC" TO ws-reject-reason
+      ELSE
+        IF mbr-year-n < ws-min-year OR mbr-year-n > ws-max-year
+          MOVE "YEAR OUT OF RANGE" TO ws-reject-reason
+        ELSE
+          IF mbr-month-n < 1 OR mbr-month-n > 12
+            MOVE "MONTH OUT OF RANGE" TO ws-reject-reason
+          END-IF
+        END-IF
+      END-IF
+    END-IF
+
+    IF ws-reject-reason = SPACES
+      MOVE ZERO TO ws-mbf-lead-spaces
+      INSPECT mbr-amnt-int TALLYING ws-mbf-lead-spaces FOR LEADING SPACE
+      COMPUTE ws-mbf-digit-len = 10 - ws-mbf-lead-spaces
+      IF ws-mbf-digit-len <= ZERO
+         OR mbr-amnt-int (ws-mbf-lead-spaces + 1 : ws-mbf-digit-len) IS NOT NUMERIC
+         OR mbr-amnt-dot NOT = "."
+         OR mbr-amnt-cents-n IS NOT NUMERIC
+        MOVE "AMOUNT NOT NUMERIC" TO ws-reject-reason
+      END-IF
+    END-IF
+
+    IF ws-reject-reason = SPACES
+      IF NOT mbr-status-valid
+        MOVE "INVALID STATUS CODE" TO ws-reject-reason
+      END-IF
+    END-IF
+
+    IF ws-reject-reason NOT = SPACES
+      ADD 1 TO ws-mbf-reject-count
+      MOVE f_mbr-raw TO ws-det-record
+      MOVE ws-reject-reason TO ws-det-reason
+      WRITE rpt-edit-rec FROM ws-detail-line
+    END-IF
+    .
+
+EDIT-MEF-RECORD.
+    MOVE SPACES TO ws-reject-reason
+
+    IF mer-ssn IS NOT NUMERIC
+      MOVE "SSN NOT NUMERIC" TO ws-reject-reason
+    ELSE
+      IF mer-ssn-n = ZERO
+        MOVE "SSN ALL ZERO" TO ws-reject-reason
+      END-IF
+    END-IF
+
+    IF ws-reject-reason = SPACES
+      IF mer-year IS NOT NUMERIC
+        MOVE "YEAR NOT NUMERIC" TO ws-reject-reason
+      ELSE
+        IF mer-year-n < ws-min-year OR mer-year-n > ws-max-year
+          MOVE "YEAR OUT OF RANGE" TO ws-reject-reason
+        END-IF
+      END-IF
+    END-IF
+
+    IF ws-reject-reason = SPACES
+      MOVE ZERO TO ws-mef-lead-spaces
+      INSPECT mer-amnt-int TALLYING ws-mef-lead-spaces FOR LEADING SPACE
+      COMPUTE ws-mef-digit-len = 12 - ws-mef-lead-spaces
+      IF ws-mef-digit-len <= ZERO
+         OR mer-amnt-int (ws-mef-lead-spaces + 1 : ws-mef-digit-len) IS NOT NUMERIC
+         OR mer-amnt-dot NOT = "."
+         OR mer-amnt-cents-n IS NOT NUMERIC
+        MOVE "AMOUNT NOT NUMERIC" TO ws-reject-reason
+      END-IF
+    END-IF
+
+    IF ws-reject-reason NOT = SPACES
+      ADD 1 TO ws-mef-reject-count
+      MOVE f_mer-raw TO ws-det-record
+      MOVE ws-reject-reason TO ws-det-reason
+      WRITE rpt-edit-rec FROM ws-detail-line
+    END-IF
+    .
+
+WRITE-REPORT-SUMMARY.
+    MOVE ws-mbf-read-count TO ws-sum-mbf-read
+    MOVE ws-mbf-reject-count TO ws-sum-mbf-reject
+    MOVE ws-mef-read-count TO ws-sum-mef-read
+    MOVE ws-mef-reject-count TO ws-sum-mef-reject
+    WRITE rpt-edit-rec FROM ws-summary-line-1
+    WRITE rpt-edit-rec FROM ws-summary-line-2
+    .
